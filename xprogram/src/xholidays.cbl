@@ -5,8 +5,6 @@
 
        DATA DIVISION.
 
-       LINKAGE SECTION.
-
        WORKING-STORAGE SECTION.
 
        1 INITIAL-MESSLEN PIC 99999 VALUE 10000.
@@ -19,7 +17,7 @@
        1 DECODE-J PIC S9999 COMP.
        1 DECODE-Y PIC X(9999).
        1 DECODE-K PIC S9999 COMP.
-       1 EVENT PIC 9999.
+       1 EVNT-NO PIC 9999.
 
        1 OUTMESS-I COMP PIC S9(4) VALUE 1.
        1 TARGET PIC X(25).
@@ -27,6 +25,85 @@
          88 get-entry-name VALUE 'getholiday'.
          88 put-entry-name VALUE 'putholiday'.
          88 delete-entry-name VALUE 'deleteholiday'.
+         88 list-entry-name VALUE 'listholidays'.
+         88 getbydate-entry-name VALUE 'getholidaybydate'.
+         88 export-entry-name VALUE 'exportholidays'.
+         88 listbytype-entry-name VALUE 'listholidaysbytype'.
+       1 LIST-I COMP PIC S9(4).
+       1 DATE-I COMP PIC S9(4).
+       1 EXPORT-I COMP PIC S9(4).
+       1 TYPE-I COMP PIC S9(4).
+       1 WS-MONTH-TABLE.
+         2 FILLER PIC X(9) VALUE 'JANUARY'.
+         2 FILLER PIC X(9) VALUE 'FEBRUARY'.
+         2 FILLER PIC X(9) VALUE 'MARCH'.
+         2 FILLER PIC X(9) VALUE 'APRIL'.
+         2 FILLER PIC X(9) VALUE 'MAY'.
+         2 FILLER PIC X(9) VALUE 'JUNE'.
+         2 FILLER PIC X(9) VALUE 'JULY'.
+         2 FILLER PIC X(9) VALUE 'AUGUST'.
+         2 FILLER PIC X(9) VALUE 'SEPTEMBER'.
+         2 FILLER PIC X(9) VALUE 'OCTOBER'.
+         2 FILLER PIC X(9) VALUE 'NOVEMBER'.
+         2 FILLER PIC X(9) VALUE 'DECEMBER'.
+       1 WS-MONTH-TABLE-R REDEFINES WS-MONTH-TABLE.
+         2 WS-MONTH-ENTRY PIC X(9) OCCURS 12 TIMES
+             INDEXED BY WS-MONTH-IDX.
+       1 WS-EXPORT-MONTH-NUM PIC 99.
+       1 WS-EXPORT-DTSTART PIC X(8).
+       1 export-hol-linkage.
+         2 export-hol-count PIC 999.
+         2 export-hol-entries OCCURS 500 TIMES.
+           3 export-hol-id PIC 9(3).
+           3 export-hol-name PIC X(25).
+           3 export-hol-dt.
+             4 export-hol-wkday PIC X(9).
+             4 export-hol-mon PIC X(9).
+             4 export-hol-day PIC 9(2).
+             4 export-hol-yr PIC 9(4).
+           3 export-hol-cur-dt PIC X(21).
+         2 export-hol-io-msg PIC X(20).
+       1 date-hol-linkage.
+         2 date-hol-day PIC 9(2).
+         2 date-hol-mon PIC X(9).
+         2 date-hol-yr PIC 9(4).
+         2 date-hol-count PIC 999.
+         2 date-hol-entries OCCURS 50 TIMES.
+           3 date-hol-id PIC 9(3).
+           3 date-hol-name PIC X(25).
+           3 date-hol-dt.
+             4 date-hol-wkday PIC X(9).
+             4 date-hol-rmon PIC X(9).
+             4 date-hol-rday PIC 9(2).
+             4 date-hol-ryr PIC 9(4).
+           3 date-hol-cur-dt PIC X(21).
+         2 date-hol-io-msg PIC X(20).
+       1 list-hol-linkage.
+         2 list-hol-count PIC 999.
+         2 list-hol-entries OCCURS 500 TIMES.
+           3 list-hol-id PIC 9(3).
+           3 list-hol-name PIC X(25).
+           3 list-hol-dt.
+             4 list-hol-wkday PIC X(9).
+             4 list-hol-mon PIC X(9).
+             4 list-hol-day PIC 9(2).
+             4 list-hol-yr PIC 9(4).
+           3 list-hol-cur-dt PIC X(21).
+         2 list-hol-io-msg PIC X(20).
+       1 type-hol-linkage.
+         2 type-hol-type PIC X(5).
+         2 type-hol-count PIC 999.
+         2 type-hol-entries OCCURS 500 TIMES.
+           3 type-hol-id PIC 9(3).
+           3 type-hol-name PIC X(25).
+           3 type-hol-dt.
+             4 type-hol-wkday PIC X(9).
+             4 type-hol-mon PIC X(9).
+             4 type-hol-day PIC 9(2).
+             4 type-hol-yr PIC 9(4).
+           3 type-hol-cur-dt PIC X(21).
+           3 type-hol-loc PIC X(10).
+         2 type-hol-io-msg PIC X(20).
        1 post-hol-linkage.
          2 post-hol-rec.
            3 post-hol-id PIC 9(3).
@@ -37,6 +114,8 @@
              4 post-hol-day PIC 9(2).
              4 post-hol-yr PIC 9(4).
            3 post-hol-cur-dt PIC X(21).
+           3 post-hol-type PIC X(5).
+           3 post-hol-loc PIC X(10).
          2 post-hol-io-msg PIC X(20).
        1 get-hol-linkage.
          2 get-hol-rec.
@@ -48,6 +127,8 @@
              4 get-hol-day PIC 9(2).
              4 get-hol-yr PIC 9(4).
            3 get-hol-cur-dt PIC X(21).
+           3 get-hol-type PIC X(5).
+           3 get-hol-loc PIC X(10).
          2 get-hol-io-msg PIC X(20).
        1 put-hol-linkage.
          2 put-hol-rec.
@@ -59,6 +140,8 @@
              4 put-hol-day PIC 9(2).
              4 put-hol-yr PIC 9(4).
            3 put-hol-cur-dt PIC X(21).
+           3 put-hol-type PIC X(5).
+           3 put-hol-loc PIC X(10).
          2 put-hol-io-msg PIC X(20).
        1 delete-hol-linkage.
          2 delete-hol-rec.
@@ -70,6 +153,8 @@
              4 delete-hol-day PIC 9(2).
              4 delete-hol-yr PIC 9(4).
            3 delete-hol-cur-dt PIC X(21).
+           3 delete-hol-type PIC X(5).
+           3 delete-hol-loc PIC X(10).
          2 delete-hol-io-msg PIC X(20).
 
        1 CRLF PIC XX VALUE X'0D0A'.
@@ -91,7 +176,7 @@
           PERFORM ERR
        END-IF
 
-       MOVE 0 TO EVENT
+       MOVE 0 TO EVNT-NO
 
        XML PARSE MESS(1:MESSLEN) PROCESSING PROCEDURE INMESS
        ON EXCEPTION
@@ -107,7 +192,7 @@
 
        GOBACK.
        INMESS SECTION.
-       EVALUATE EVENT ALSO TARGET ALSO XML-EVENT ALSO XML-TEXT
+       EVALUATE EVNT-NO ALSO TARGET ALSO XML-EVENT ALSO XML-TEXT
           WHEN 0 ALSO SPACES
                  ALSO 'START-OF-ELEMENT'
                  ALSO 'PROGRAM'
@@ -263,35 +348,61 @@
                  ALSO 'hol-cur-dt'
              CONTINUE
           WHEN 34 ALSO 'postholiday'
+                 ALSO 'START-OF-ELEMENT'
+                 ALSO 'hol-type'
+             CONTINUE
+          WHEN 35 ALSO 'postholiday'
+                 ALSO 'CONTENT-CHARACTERS'
+                 ALSO ANY
+             MOVE XML-TEXT
+             TO post-hol-type
+          WHEN 36 ALSO 'postholiday'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'hol-type'
+             CONTINUE
+          WHEN 37 ALSO 'postholiday'
+                 ALSO 'START-OF-ELEMENT'
+                 ALSO 'hol-loc'
+             CONTINUE
+          WHEN 38 ALSO 'postholiday'
+                 ALSO 'CONTENT-CHARACTERS'
+                 ALSO ANY
+             MOVE XML-TEXT
+             TO post-hol-loc
+          WHEN 39 ALSO 'postholiday'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'hol-loc'
+             CONTINUE
+          WHEN 40 ALSO 'postholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'hol-rec'
              CONTINUE
-          WHEN 35 ALSO 'postholiday'
+          WHEN 41 ALSO 'postholiday'
                  ALSO 'START-OF-ELEMENT'
                  ALSO 'hol-io-msg'
              CONTINUE
-          WHEN 36 ALSO 'postholiday'
+          WHEN 42 ALSO 'postholiday'
                  ALSO 'CONTENT-CHARACTERS'
                  ALSO ANY
              MOVE XML-TEXT
              TO post-hol-io-msg
-          WHEN 37 ALSO 'postholiday'
+          WHEN 43 ALSO 'postholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'hol-io-msg'
              CONTINUE
-          WHEN 38 ALSO 'postholiday'
+          WHEN 44 ALSO 'postholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'hol-linkage'
              CONTINUE
-          WHEN 39 ALSO 'postholiday'
+          WHEN 45 ALSO 'postholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'PARAM'
              CONTINUE
-          WHEN 40 ALSO 'postholiday'
+          WHEN 46 ALSO 'postholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'ENTRY'
              CONTINUE
-          WHEN 41 ALSO 'postholiday'
+          WHEN 47 ALSO 'postholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'PROGRAM'
              CONTINUE
@@ -421,35 +532,61 @@
                  ALSO 'hol-cur-dt'
              CONTINUE
           WHEN 34 ALSO 'getholiday'
+                 ALSO 'START-OF-ELEMENT'
+                 ALSO 'hol-type'
+             CONTINUE
+          WHEN 35 ALSO 'getholiday'
+                 ALSO 'CONTENT-CHARACTERS'
+                 ALSO ANY
+             MOVE XML-TEXT
+             TO get-hol-type
+          WHEN 36 ALSO 'getholiday'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'hol-type'
+             CONTINUE
+          WHEN 37 ALSO 'getholiday'
+                 ALSO 'START-OF-ELEMENT'
+                 ALSO 'hol-loc'
+             CONTINUE
+          WHEN 38 ALSO 'getholiday'
+                 ALSO 'CONTENT-CHARACTERS'
+                 ALSO ANY
+             MOVE XML-TEXT
+             TO get-hol-loc
+          WHEN 39 ALSO 'getholiday'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'hol-loc'
+             CONTINUE
+          WHEN 40 ALSO 'getholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'hol-rec'
              CONTINUE
-          WHEN 35 ALSO 'getholiday'
+          WHEN 41 ALSO 'getholiday'
                  ALSO 'START-OF-ELEMENT'
                  ALSO 'hol-io-msg'
              CONTINUE
-          WHEN 36 ALSO 'getholiday'
+          WHEN 42 ALSO 'getholiday'
                  ALSO 'CONTENT-CHARACTERS'
                  ALSO ANY
              MOVE XML-TEXT
              TO get-hol-io-msg
-          WHEN 37 ALSO 'getholiday'
+          WHEN 43 ALSO 'getholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'hol-io-msg'
              CONTINUE
-          WHEN 38 ALSO 'getholiday'
+          WHEN 44 ALSO 'getholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'hol-linkage'
              CONTINUE
-          WHEN 39 ALSO 'getholiday'
+          WHEN 45 ALSO 'getholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'PARAM'
              CONTINUE
-          WHEN 40 ALSO 'getholiday'
+          WHEN 46 ALSO 'getholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'ENTRY'
              CONTINUE
-          WHEN 41 ALSO 'getholiday'
+          WHEN 47 ALSO 'getholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'PROGRAM'
              CONTINUE
@@ -579,35 +716,61 @@
                  ALSO 'hol-cur-dt'
              CONTINUE
           WHEN 34 ALSO 'putholiday'
+                 ALSO 'START-OF-ELEMENT'
+                 ALSO 'hol-type'
+             CONTINUE
+          WHEN 35 ALSO 'putholiday'
+                 ALSO 'CONTENT-CHARACTERS'
+                 ALSO ANY
+             MOVE XML-TEXT
+             TO put-hol-type
+          WHEN 36 ALSO 'putholiday'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'hol-type'
+             CONTINUE
+          WHEN 37 ALSO 'putholiday'
+                 ALSO 'START-OF-ELEMENT'
+                 ALSO 'hol-loc'
+             CONTINUE
+          WHEN 38 ALSO 'putholiday'
+                 ALSO 'CONTENT-CHARACTERS'
+                 ALSO ANY
+             MOVE XML-TEXT
+             TO put-hol-loc
+          WHEN 39 ALSO 'putholiday'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'hol-loc'
+             CONTINUE
+          WHEN 40 ALSO 'putholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'hol-rec'
              CONTINUE
-          WHEN 35 ALSO 'putholiday'
+          WHEN 41 ALSO 'putholiday'
                  ALSO 'START-OF-ELEMENT'
                  ALSO 'hol-io-msg'
              CONTINUE
-          WHEN 36 ALSO 'putholiday'
+          WHEN 42 ALSO 'putholiday'
                  ALSO 'CONTENT-CHARACTERS'
                  ALSO ANY
              MOVE XML-TEXT
              TO put-hol-io-msg
-          WHEN 37 ALSO 'putholiday'
+          WHEN 43 ALSO 'putholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'hol-io-msg'
              CONTINUE
-          WHEN 38 ALSO 'putholiday'
+          WHEN 44 ALSO 'putholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'hol-linkage'
              CONTINUE
-          WHEN 39 ALSO 'putholiday'
+          WHEN 45 ALSO 'putholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'PARAM'
              CONTINUE
-          WHEN 40 ALSO 'putholiday'
+          WHEN 46 ALSO 'putholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'ENTRY'
              CONTINUE
-          WHEN 41 ALSO 'putholiday'
+          WHEN 47 ALSO 'putholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'PROGRAM'
              CONTINUE
@@ -737,40 +900,270 @@
                  ALSO 'hol-cur-dt'
              CONTINUE
           WHEN 34 ALSO 'deleteholiday'
+                 ALSO 'START-OF-ELEMENT'
+                 ALSO 'hol-type'
+             CONTINUE
+          WHEN 35 ALSO 'deleteholiday'
+                 ALSO 'CONTENT-CHARACTERS'
+                 ALSO ANY
+             MOVE XML-TEXT
+             TO delete-hol-type
+          WHEN 36 ALSO 'deleteholiday'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'hol-type'
+             CONTINUE
+          WHEN 37 ALSO 'deleteholiday'
+                 ALSO 'START-OF-ELEMENT'
+                 ALSO 'hol-loc'
+             CONTINUE
+          WHEN 38 ALSO 'deleteholiday'
+                 ALSO 'CONTENT-CHARACTERS'
+                 ALSO ANY
+             MOVE XML-TEXT
+             TO delete-hol-loc
+          WHEN 39 ALSO 'deleteholiday'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'hol-loc'
+             CONTINUE
+          WHEN 40 ALSO 'deleteholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'hol-rec'
              CONTINUE
-          WHEN 35 ALSO 'deleteholiday'
+          WHEN 41 ALSO 'deleteholiday'
                  ALSO 'START-OF-ELEMENT'
                  ALSO 'hol-io-msg'
              CONTINUE
-          WHEN 36 ALSO 'deleteholiday'
+          WHEN 42 ALSO 'deleteholiday'
                  ALSO 'CONTENT-CHARACTERS'
                  ALSO ANY
              MOVE XML-TEXT
              TO delete-hol-io-msg
-          WHEN 37 ALSO 'deleteholiday'
+          WHEN 43 ALSO 'deleteholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'hol-io-msg'
              CONTINUE
-          WHEN 38 ALSO 'deleteholiday'
+          WHEN 44 ALSO 'deleteholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'hol-linkage'
              CONTINUE
-          WHEN 39 ALSO 'deleteholiday'
+          WHEN 45 ALSO 'deleteholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'PARAM'
              CONTINUE
-          WHEN 40 ALSO 'deleteholiday'
+          WHEN 46 ALSO 'deleteholiday'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'ENTRY'
              CONTINUE
-          WHEN 41 ALSO 'deleteholiday'
+          WHEN 47 ALSO 'deleteholiday'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'PROGRAM'
+             CONTINUE
+          WHEN 6 ALSO 'listholidays'
+                 ALSO 'START-OF-ELEMENT'
+                 ALSO 'PARAM'
+             CONTINUE
+          WHEN 7 ALSO 'listholidays'
+                 ALSO 'ATTRIBUTE-NAME'
+                 ALSO 'name'
+             CONTINUE
+          WHEN 8 ALSO 'listholidays'
+                 ALSO 'ATTRIBUTE-CHARACTERS'
+                 ALSO ANY
+             IF XML-TEXT NOT = 'list-hol-linkage'
+                MOVE 'invalid parameter name : '
+                TO ERRMESS
+                MOVE XML-TEXT
+                TO ERRMESS(26:)
+                PERFORM ERR
+             END-IF
+          WHEN 9 ALSO 'listholidays'
+                 ALSO 'START-OF-ELEMENT'
+                 ALSO 'list-hol-linkage'
+             CONTINUE
+          WHEN 10 ALSO 'listholidays'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'list-hol-linkage'
+             CONTINUE
+          WHEN 11 ALSO 'listholidays'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'PARAM'
+             CONTINUE
+          WHEN 12 ALSO 'listholidays'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'ENTRY'
+             CONTINUE
+          WHEN 13 ALSO 'listholidays'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'PROGRAM'
+             CONTINUE
+          WHEN 6 ALSO 'getholidaybydate'
+                 ALSO 'START-OF-ELEMENT'
+                 ALSO 'PARAM'
+             CONTINUE
+          WHEN 7 ALSO 'getholidaybydate'
+                 ALSO 'ATTRIBUTE-NAME'
+                 ALSO 'name'
+             CONTINUE
+          WHEN 8 ALSO 'getholidaybydate'
+                 ALSO 'ATTRIBUTE-CHARACTERS'
+                 ALSO ANY
+             IF XML-TEXT NOT = 'date-hol-linkage'
+                MOVE 'invalid parameter name : '
+                TO ERRMESS
+                MOVE XML-TEXT
+                TO ERRMESS(26:)
+                PERFORM ERR
+             END-IF
+          WHEN 9 ALSO 'getholidaybydate'
+                 ALSO 'START-OF-ELEMENT'
+                 ALSO 'date-hol-linkage'
+             CONTINUE
+          WHEN 10 ALSO 'getholidaybydate'
+                 ALSO 'START-OF-ELEMENT'
+                 ALSO 'hol-day'
+             CONTINUE
+          WHEN 11 ALSO 'getholidaybydate'
+                 ALSO 'CONTENT-CHARACTERS'
+                 ALSO ANY
+             MOVE XML-TEXT
+             TO date-hol-day
+          WHEN 12 ALSO 'getholidaybydate'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'hol-day'
+             CONTINUE
+          WHEN 13 ALSO 'getholidaybydate'
+                 ALSO 'START-OF-ELEMENT'
+                 ALSO 'hol-mon'
+             CONTINUE
+          WHEN 14 ALSO 'getholidaybydate'
+                 ALSO 'CONTENT-CHARACTERS'
+                 ALSO ANY
+             MOVE XML-TEXT
+             TO date-hol-mon
+          WHEN 15 ALSO 'getholidaybydate'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'hol-mon'
+             CONTINUE
+          WHEN 16 ALSO 'getholidaybydate'
+                 ALSO 'START-OF-ELEMENT'
+                 ALSO 'hol-yr'
+             CONTINUE
+          WHEN 17 ALSO 'getholidaybydate'
+                 ALSO 'CONTENT-CHARACTERS'
+                 ALSO ANY
+             MOVE XML-TEXT
+             TO date-hol-yr
+          WHEN 18 ALSO 'getholidaybydate'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'hol-yr'
+             CONTINUE
+          WHEN 19 ALSO 'getholidaybydate'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'date-hol-linkage'
+             CONTINUE
+          WHEN 20 ALSO 'getholidaybydate'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'PARAM'
+             CONTINUE
+          WHEN 21 ALSO 'getholidaybydate'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'ENTRY'
+             CONTINUE
+          WHEN 22 ALSO 'getholidaybydate'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'PROGRAM'
+             CONTINUE
+          WHEN 6 ALSO 'exportholidays'
+                 ALSO 'START-OF-ELEMENT'
+                 ALSO 'PARAM'
+             CONTINUE
+          WHEN 7 ALSO 'exportholidays'
+                 ALSO 'ATTRIBUTE-NAME'
+                 ALSO 'name'
+             CONTINUE
+          WHEN 8 ALSO 'exportholidays'
+                 ALSO 'ATTRIBUTE-CHARACTERS'
+                 ALSO ANY
+             IF XML-TEXT NOT = 'export-hol-linkage'
+                MOVE 'invalid parameter name : '
+                TO ERRMESS
+                MOVE XML-TEXT
+                TO ERRMESS(26:)
+                PERFORM ERR
+             END-IF
+          WHEN 9 ALSO 'exportholidays'
+                 ALSO 'START-OF-ELEMENT'
+                 ALSO 'export-hol-linkage'
+             CONTINUE
+          WHEN 10 ALSO 'exportholidays'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'export-hol-linkage'
+             CONTINUE
+          WHEN 11 ALSO 'exportholidays'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'PARAM'
+             CONTINUE
+          WHEN 12 ALSO 'exportholidays'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'ENTRY'
+             CONTINUE
+          WHEN 13 ALSO 'exportholidays'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'PROGRAM'
+             CONTINUE
+          WHEN 6 ALSO 'listholidaysbytype'
+                 ALSO 'START-OF-ELEMENT'
+                 ALSO 'PARAM'
+             CONTINUE
+          WHEN 7 ALSO 'listholidaysbytype'
+                 ALSO 'ATTRIBUTE-NAME'
+                 ALSO 'name'
+             CONTINUE
+          WHEN 8 ALSO 'listholidaysbytype'
+                 ALSO 'ATTRIBUTE-CHARACTERS'
+                 ALSO ANY
+             IF XML-TEXT NOT = 'type-hol-linkage'
+                MOVE 'invalid parameter name : '
+                TO ERRMESS
+                MOVE XML-TEXT
+                TO ERRMESS(26:)
+                PERFORM ERR
+             END-IF
+          WHEN 9 ALSO 'listholidaysbytype'
+                 ALSO 'START-OF-ELEMENT'
+                 ALSO 'type-hol-linkage'
+             CONTINUE
+          WHEN 10 ALSO 'listholidaysbytype'
+                 ALSO 'START-OF-ELEMENT'
+                 ALSO 'hol-type'
+             CONTINUE
+          WHEN 11 ALSO 'listholidaysbytype'
+                 ALSO 'CONTENT-CHARACTERS'
+                 ALSO ANY
+             MOVE XML-TEXT
+             TO type-hol-type
+          WHEN 12 ALSO 'listholidaysbytype'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'hol-type'
+             CONTINUE
+          WHEN 13 ALSO 'listholidaysbytype'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'type-hol-linkage'
+             CONTINUE
+          WHEN 14 ALSO 'listholidaysbytype'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'PARAM'
+             CONTINUE
+          WHEN 15 ALSO 'listholidaysbytype'
+                 ALSO 'END-OF-ELEMENT'
+                 ALSO 'ENTRY'
+             CONTINUE
+          WHEN 16 ALSO 'listholidaysbytype'
                  ALSO 'END-OF-ELEMENT'
                  ALSO 'PROGRAM'
              CONTINUE
           WHEN OTHER
-             DISPLAY 'event:' EVENT
+             DISPLAY 'event:' EVNT-NO
              DISPLAY 'target:' TARGET
              DISPLAY 'xml-ev:' XML-EVENT
              DISPLAY 'xml-tx:' XML-TEXT
@@ -778,7 +1171,7 @@
              TO ERRMESS
              PERFORM ERR
           END-EVALUATE
-          ADD 1 TO EVENT.
+          ADD 1 TO EVNT-NO.
        CALLTARGET SECTION.
           IF post-entry-name THEN
              CALL TARGET USING post-hol-linkage 
@@ -787,7 +1180,15 @@
           ELSE IF put-entry-name THEN
              CALL TARGET USING put-hol-linkage 
           ELSE IF delete-entry-name THEN
-             CALL TARGET USING delete-hol-linkage 
+             CALL TARGET USING delete-hol-linkage
+          ELSE IF list-entry-name THEN
+             CALL TARGET USING list-hol-linkage
+          ELSE IF getbydate-entry-name THEN
+             CALL TARGET USING date-hol-linkage
+          ELSE IF export-entry-name THEN
+             CALL TARGET USING export-hol-linkage
+          ELSE IF listbytype-entry-name THEN
+             CALL TARGET USING type-hol-linkage
           ELSE
              MOVE 'invalid entry : '
              TO ERRMESS
@@ -795,7 +1196,313 @@
              TO ERRMESS(17:)
              PERFORM ERR
           END-IF.
-       OUTMESS SECTION.
+       BUILD-HOL-REC SECTION.
+       BUILD-DATE-HOL-REC.
+          MOVE '<hol-rec>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE '<hol-id>'
+          TO MESS(OUTMESS-I:)
+          ADD 8 TO OUTMESS-I
+          MOVE date-hol-id(DATE-I)
+          TO MESS(OUTMESS-I:)
+          ADD 3 TO OUTMESS-I
+          MOVE '</hol-id>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE '<hol-name>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          MOVE date-hol-name(DATE-I)
+          TO MESS(OUTMESS-I:)
+          ADD 25 TO OUTMESS-I
+          MOVE '</hol-name>'
+          TO MESS(OUTMESS-I:)
+          ADD 11 TO OUTMESS-I
+          MOVE '<hol-dt>'
+          TO MESS(OUTMESS-I:)
+          ADD 8 TO OUTMESS-I
+          MOVE '<hol-wkday>'
+          TO MESS(OUTMESS-I:)
+          ADD 11 TO OUTMESS-I
+          MOVE date-hol-wkday(DATE-I)
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE '</hol-wkday>'
+          TO MESS(OUTMESS-I:)
+          ADD 12 TO OUTMESS-I
+          MOVE '<hol-mon>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE date-hol-rmon(DATE-I)
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE '</hol-mon>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          MOVE '<hol-day>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE date-hol-rday(DATE-I)
+          TO MESS(OUTMESS-I:)
+          ADD 2 TO OUTMESS-I
+          MOVE '</hol-day>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          MOVE '<hol-yr>'
+          TO MESS(OUTMESS-I:)
+          ADD 8 TO OUTMESS-I
+          MOVE date-hol-ryr(DATE-I)
+          TO MESS(OUTMESS-I:)
+          ADD 4 TO OUTMESS-I
+          MOVE '</hol-yr>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE '</hol-dt>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE '<hol-cur-dt>'
+          TO MESS(OUTMESS-I:)
+          ADD 12 TO OUTMESS-I
+          MOVE date-hol-cur-dt(DATE-I)
+          TO MESS(OUTMESS-I:)
+          ADD 21 TO OUTMESS-I
+          MOVE '</hol-cur-dt>'
+          TO MESS(OUTMESS-I:)
+          ADD 13 TO OUTMESS-I
+          MOVE '</hol-rec>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          .
+       BUILD-LIST-HOL-REC.
+          MOVE '<hol-rec>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE '<hol-id>'
+          TO MESS(OUTMESS-I:)
+          ADD 8 TO OUTMESS-I
+          MOVE list-hol-id(LIST-I)
+          TO MESS(OUTMESS-I:)
+          ADD 3 TO OUTMESS-I
+          MOVE '</hol-id>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE '<hol-name>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          MOVE list-hol-name(LIST-I)
+          TO MESS(OUTMESS-I:)
+          ADD 25 TO OUTMESS-I
+          MOVE '</hol-name>'
+          TO MESS(OUTMESS-I:)
+          ADD 11 TO OUTMESS-I
+          MOVE '<hol-dt>'
+          TO MESS(OUTMESS-I:)
+          ADD 8 TO OUTMESS-I
+          MOVE '<hol-wkday>'
+          TO MESS(OUTMESS-I:)
+          ADD 11 TO OUTMESS-I
+          MOVE list-hol-wkday(LIST-I)
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE '</hol-wkday>'
+          TO MESS(OUTMESS-I:)
+          ADD 12 TO OUTMESS-I
+          MOVE '<hol-mon>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE list-hol-mon(LIST-I)
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE '</hol-mon>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          MOVE '<hol-day>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE list-hol-day(LIST-I)
+          TO MESS(OUTMESS-I:)
+          ADD 2 TO OUTMESS-I
+          MOVE '</hol-day>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          MOVE '<hol-yr>'
+          TO MESS(OUTMESS-I:)
+          ADD 8 TO OUTMESS-I
+          MOVE list-hol-yr(LIST-I)
+          TO MESS(OUTMESS-I:)
+          ADD 4 TO OUTMESS-I
+          MOVE '</hol-yr>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE '</hol-dt>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE '<hol-cur-dt>'
+          TO MESS(OUTMESS-I:)
+          ADD 12 TO OUTMESS-I
+          MOVE list-hol-cur-dt(LIST-I)
+          TO MESS(OUTMESS-I:)
+          ADD 21 TO OUTMESS-I
+          MOVE '</hol-cur-dt>'
+          TO MESS(OUTMESS-I:)
+          ADD 13 TO OUTMESS-I
+          MOVE '</hol-rec>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          .
+       BUILD-TYPE-HOL-REC.
+          MOVE '<hol-rec>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE '<hol-id>'
+          TO MESS(OUTMESS-I:)
+          ADD 8 TO OUTMESS-I
+          MOVE type-hol-id(TYPE-I)
+          TO MESS(OUTMESS-I:)
+          ADD 3 TO OUTMESS-I
+          MOVE '</hol-id>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE '<hol-name>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          MOVE type-hol-name(TYPE-I)
+          TO MESS(OUTMESS-I:)
+          ADD 25 TO OUTMESS-I
+          MOVE '</hol-name>'
+          TO MESS(OUTMESS-I:)
+          ADD 11 TO OUTMESS-I
+          MOVE '<hol-dt>'
+          TO MESS(OUTMESS-I:)
+          ADD 8 TO OUTMESS-I
+          MOVE '<hol-wkday>'
+          TO MESS(OUTMESS-I:)
+          ADD 11 TO OUTMESS-I
+          MOVE type-hol-wkday(TYPE-I)
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE '</hol-wkday>'
+          TO MESS(OUTMESS-I:)
+          ADD 12 TO OUTMESS-I
+          MOVE '<hol-mon>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE type-hol-mon(TYPE-I)
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE '</hol-mon>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          MOVE '<hol-day>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE type-hol-day(TYPE-I)
+          TO MESS(OUTMESS-I:)
+          ADD 2 TO OUTMESS-I
+          MOVE '</hol-day>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          MOVE '<hol-yr>'
+          TO MESS(OUTMESS-I:)
+          ADD 8 TO OUTMESS-I
+          MOVE type-hol-yr(TYPE-I)
+          TO MESS(OUTMESS-I:)
+          ADD 4 TO OUTMESS-I
+          MOVE '</hol-yr>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE '</hol-dt>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE '<hol-cur-dt>'
+          TO MESS(OUTMESS-I:)
+          ADD 12 TO OUTMESS-I
+          MOVE type-hol-cur-dt(TYPE-I)
+          TO MESS(OUTMESS-I:)
+          ADD 21 TO OUTMESS-I
+          MOVE '</hol-cur-dt>'
+          TO MESS(OUTMESS-I:)
+          ADD 13 TO OUTMESS-I
+          MOVE '<hol-loc>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE type-hol-loc(TYPE-I)
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          MOVE '</hol-loc>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          MOVE '</hol-rec>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          .
+       BUILD-ICS-EXPORT.
+          MOVE 'BEGIN:VCALENDAR' TO MESS(OUTMESS-I:)
+          ADD 15 TO OUTMESS-I
+          MOVE CRLF TO MESS(OUTMESS-I:)
+          ADD 2 TO OUTMESS-I
+          MOVE 'VERSION:2.0' TO MESS(OUTMESS-I:)
+          ADD 11 TO OUTMESS-I
+          MOVE CRLF TO MESS(OUTMESS-I:)
+          ADD 2 TO OUTMESS-I
+          MOVE 'PRODID:-//holidays//xholidays//EN' TO MESS(OUTMESS-I:)
+          ADD 33 TO OUTMESS-I
+          MOVE CRLF TO MESS(OUTMESS-I:)
+          ADD 2 TO OUTMESS-I
+          PERFORM BUILD-EXPORT-VEVENT
+             VARYING EXPORT-I FROM 1 BY 1
+             UNTIL EXPORT-I > export-hol-count
+          MOVE 'END:VCALENDAR' TO MESS(OUTMESS-I:)
+          ADD 13 TO OUTMESS-I
+          MOVE CRLF TO MESS(OUTMESS-I:)
+          ADD 2 TO OUTMESS-I
+          MOVE OUTMESS-I TO MESSLEN
+          .
+       BUILD-EXPORT-VEVENT.
+          SET WS-MONTH-IDX TO 1
+          SEARCH WS-MONTH-ENTRY
+             AT END
+                MOVE 0 TO WS-EXPORT-MONTH-NUM
+             WHEN WS-MONTH-ENTRY(WS-MONTH-IDX)
+                  = export-hol-mon(EXPORT-I)
+                SET WS-EXPORT-MONTH-NUM TO WS-MONTH-IDX
+          END-SEARCH
+          MOVE export-hol-yr(EXPORT-I) TO WS-EXPORT-DTSTART(1:4)
+          MOVE WS-EXPORT-MONTH-NUM TO WS-EXPORT-DTSTART(5:2)
+          MOVE export-hol-day(EXPORT-I) TO WS-EXPORT-DTSTART(7:2)
+          MOVE 'BEGIN:VEVENT' TO MESS(OUTMESS-I:)
+          ADD 12 TO OUTMESS-I
+          MOVE CRLF TO MESS(OUTMESS-I:)
+          ADD 2 TO OUTMESS-I
+          MOVE 'UID:' TO MESS(OUTMESS-I:)
+          ADD 4 TO OUTMESS-I
+          MOVE export-hol-id(EXPORT-I) TO MESS(OUTMESS-I:)
+          ADD 3 TO OUTMESS-I
+          MOVE CRLF TO MESS(OUTMESS-I:)
+          ADD 2 TO OUTMESS-I
+          MOVE 'DTSTART;VALUE=DATE:' TO MESS(OUTMESS-I:)
+          ADD 19 TO OUTMESS-I
+          MOVE WS-EXPORT-DTSTART TO MESS(OUTMESS-I:)
+          ADD 8 TO OUTMESS-I
+          MOVE CRLF TO MESS(OUTMESS-I:)
+          ADD 2 TO OUTMESS-I
+          MOVE 'SUMMARY:' TO MESS(OUTMESS-I:)
+          ADD 8 TO OUTMESS-I
+          MOVE export-hol-name(EXPORT-I) TO MESS(OUTMESS-I:)
+          ADD 25 TO OUTMESS-I
+          MOVE CRLF TO MESS(OUTMESS-I:)
+          ADD 2 TO OUTMESS-I
+          MOVE 'END:VEVENT' TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          MOVE CRLF TO MESS(OUTMESS-I:)
+          ADD 2 TO OUTMESS-I
+          .
+
+       OUTMESS SECTION.
+       IF export-entry-name
+          PERFORM BUILD-ICS-EXPORT
+       ELSE
        MOVE '<PROGRAM name="holidays">'
        TO MESS(OUTMESS-I:)
        ADD 25 TO OUTMESS-I
@@ -881,6 +1588,24 @@
           MOVE '</hol-cur-dt>'
           TO MESS(OUTMESS-I:)
           ADD 13 TO OUTMESS-I
+          MOVE '<hol-type>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          MOVE post-hol-type
+          TO MESS(OUTMESS-I:)
+          ADD 5 TO OUTMESS-I
+          MOVE '</hol-type>'
+          TO MESS(OUTMESS-I:)
+          ADD 11 TO OUTMESS-I
+          MOVE '<hol-loc>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE post-hol-loc
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          MOVE '</hol-loc>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
           MOVE '</hol-rec>'
           TO MESS(OUTMESS-I:)
           ADD 10 TO OUTMESS-I
@@ -985,6 +1710,24 @@
           MOVE '</hol-cur-dt>'
           TO MESS(OUTMESS-I:)
           ADD 13 TO OUTMESS-I
+          MOVE '<hol-type>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          MOVE get-hol-type
+          TO MESS(OUTMESS-I:)
+          ADD 5 TO OUTMESS-I
+          MOVE '</hol-type>'
+          TO MESS(OUTMESS-I:)
+          ADD 11 TO OUTMESS-I
+          MOVE '<hol-loc>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE get-hol-loc
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          MOVE '</hol-loc>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
           MOVE '</hol-rec>'
           TO MESS(OUTMESS-I:)
           ADD 10 TO OUTMESS-I
@@ -1089,6 +1832,24 @@
           MOVE '</hol-cur-dt>'
           TO MESS(OUTMESS-I:)
           ADD 13 TO OUTMESS-I
+          MOVE '<hol-type>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          MOVE put-hol-type
+          TO MESS(OUTMESS-I:)
+          ADD 5 TO OUTMESS-I
+          MOVE '</hol-type>'
+          TO MESS(OUTMESS-I:)
+          ADD 11 TO OUTMESS-I
+          MOVE '<hol-loc>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE put-hol-loc
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          MOVE '</hol-loc>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
           MOVE '</hol-rec>'
           TO MESS(OUTMESS-I:)
           ADD 10 TO OUTMESS-I
@@ -1193,6 +1954,24 @@
           MOVE '</hol-cur-dt>'
           TO MESS(OUTMESS-I:)
           ADD 13 TO OUTMESS-I
+          MOVE '<hol-type>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          MOVE delete-hol-type
+          TO MESS(OUTMESS-I:)
+          ADD 5 TO OUTMESS-I
+          MOVE '</hol-type>'
+          TO MESS(OUTMESS-I:)
+          ADD 11 TO OUTMESS-I
+          MOVE '<hol-loc>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE delete-hol-loc
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          MOVE '</hol-loc>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
           MOVE '</hol-rec>'
           TO MESS(OUTMESS-I:)
           ADD 10 TO OUTMESS-I
@@ -1215,12 +1994,162 @@
           TO MESS(OUTMESS-I:)
           ADD 8 TO OUTMESS-I
        END-IF
+       IF TARGET = 'listholidays'
+          MOVE '<ENTRY name="listholidays">'
+          TO MESS(OUTMESS-I:)
+          ADD 27 TO OUTMESS-I
+          MOVE '<PARAM name="list-hol-linkage">'
+          TO MESS(OUTMESS-I:)
+          ADD 31 TO OUTMESS-I
+          MOVE '<list-hol-linkage>'
+          TO MESS(OUTMESS-I:)
+          ADD 18 TO OUTMESS-I
+          MOVE '<hol-count>'
+          TO MESS(OUTMESS-I:)
+          ADD 11 TO OUTMESS-I
+          MOVE list-hol-count
+          TO MESS(OUTMESS-I:)
+          ADD 3 TO OUTMESS-I
+          MOVE '</hol-count>'
+          TO MESS(OUTMESS-I:)
+          ADD 12 TO OUTMESS-I
+          PERFORM BUILD-LIST-HOL-REC
+             VARYING LIST-I FROM 1 BY 1
+             UNTIL LIST-I > list-hol-count
+          MOVE '<hol-io-msg>'
+          TO MESS(OUTMESS-I:)
+          ADD 12 TO OUTMESS-I
+          MOVE list-hol-io-msg
+          TO MESS(OUTMESS-I:)
+          ADD 20 TO OUTMESS-I
+          MOVE '</hol-io-msg>'
+          TO MESS(OUTMESS-I:)
+          ADD 13 TO OUTMESS-I
+          MOVE '</list-hol-linkage>'
+          TO MESS(OUTMESS-I:)
+          ADD 19 TO OUTMESS-I
+          MOVE '</PARAM>'
+          TO MESS(OUTMESS-I:)
+          ADD 8 TO OUTMESS-I
+          MOVE '</ENTRY>'
+          TO MESS(OUTMESS-I:)
+          ADD 8 TO OUTMESS-I
+       END-IF
+       IF TARGET = 'getholidaybydate'
+          MOVE '<ENTRY name="getholidaybydate">'
+          TO MESS(OUTMESS-I:)
+          ADD 31 TO OUTMESS-I
+          MOVE '<PARAM name="date-hol-linkage">'
+          TO MESS(OUTMESS-I:)
+          ADD 31 TO OUTMESS-I
+          MOVE '<date-hol-linkage>'
+          TO MESS(OUTMESS-I:)
+          ADD 18 TO OUTMESS-I
+          MOVE '<hol-day>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE date-hol-day
+          TO MESS(OUTMESS-I:)
+          ADD 2 TO OUTMESS-I
+          MOVE '</hol-day>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          MOVE '<hol-mon>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE date-hol-mon
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE '</hol-mon>'
+          TO MESS(OUTMESS-I:)
+          ADD 10 TO OUTMESS-I
+          MOVE '<hol-yr>'
+          TO MESS(OUTMESS-I:)
+          ADD 8 TO OUTMESS-I
+          MOVE date-hol-yr
+          TO MESS(OUTMESS-I:)
+          ADD 4 TO OUTMESS-I
+          MOVE '</hol-yr>'
+          TO MESS(OUTMESS-I:)
+          ADD 9 TO OUTMESS-I
+          MOVE '<hol-count>'
+          TO MESS(OUTMESS-I:)
+          ADD 11 TO OUTMESS-I
+          MOVE date-hol-count
+          TO MESS(OUTMESS-I:)
+          ADD 3 TO OUTMESS-I
+          MOVE '</hol-count>'
+          TO MESS(OUTMESS-I:)
+          ADD 12 TO OUTMESS-I
+          PERFORM BUILD-DATE-HOL-REC
+             VARYING DATE-I FROM 1 BY 1
+             UNTIL DATE-I > date-hol-count
+          MOVE '<hol-io-msg>'
+          TO MESS(OUTMESS-I:)
+          ADD 12 TO OUTMESS-I
+          MOVE date-hol-io-msg
+          TO MESS(OUTMESS-I:)
+          ADD 20 TO OUTMESS-I
+          MOVE '</hol-io-msg>'
+          TO MESS(OUTMESS-I:)
+          ADD 13 TO OUTMESS-I
+          MOVE '</date-hol-linkage>'
+          TO MESS(OUTMESS-I:)
+          ADD 19 TO OUTMESS-I
+          MOVE '</PARAM>'
+          TO MESS(OUTMESS-I:)
+          ADD 8 TO OUTMESS-I
+          MOVE '</ENTRY>'
+          TO MESS(OUTMESS-I:)
+          ADD 8 TO OUTMESS-I
+       END-IF
+       IF TARGET = 'listholidaysbytype'
+          MOVE '<ENTRY name="listholidaysbytype">'
+          TO MESS(OUTMESS-I:)
+          ADD 33 TO OUTMESS-I
+          MOVE '<PARAM name="type-hol-linkage">'
+          TO MESS(OUTMESS-I:)
+          ADD 31 TO OUTMESS-I
+          MOVE '<type-hol-linkage>'
+          TO MESS(OUTMESS-I:)
+          ADD 18 TO OUTMESS-I
+          MOVE '<hol-count>'
+          TO MESS(OUTMESS-I:)
+          ADD 11 TO OUTMESS-I
+          MOVE type-hol-count
+          TO MESS(OUTMESS-I:)
+          ADD 3 TO OUTMESS-I
+          MOVE '</hol-count>'
+          TO MESS(OUTMESS-I:)
+          ADD 12 TO OUTMESS-I
+          PERFORM BUILD-TYPE-HOL-REC
+             VARYING TYPE-I FROM 1 BY 1
+             UNTIL TYPE-I > type-hol-count
+          MOVE '<hol-io-msg>'
+          TO MESS(OUTMESS-I:)
+          ADD 12 TO OUTMESS-I
+          MOVE type-hol-io-msg
+          TO MESS(OUTMESS-I:)
+          ADD 20 TO OUTMESS-I
+          MOVE '</hol-io-msg>'
+          TO MESS(OUTMESS-I:)
+          ADD 13 TO OUTMESS-I
+          MOVE '</type-hol-linkage>'
+          TO MESS(OUTMESS-I:)
+          ADD 19 TO OUTMESS-I
+          MOVE '</PARAM>'
+          TO MESS(OUTMESS-I:)
+          ADD 8 TO OUTMESS-I
+          MOVE '</ENTRY>'
+          TO MESS(OUTMESS-I:)
+          ADD 8 TO OUTMESS-I
+       END-IF
        MOVE '</PROGRAM>'
        TO MESS(OUTMESS-I:)
        ADD 10 TO OUTMESS-I
        MOVE OUTMESS-I TO MESSLEN
+       END-IF
        .
-
        PUTMESS SECTION.
           DISPLAY 'Content-Type: text/plain;charset=us-ascii' CRLF
           DISPLAY MESS(1:MESSLEN)
