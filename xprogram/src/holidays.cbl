@@ -8,12 +8,23 @@
            access is DYNAMIC
            RECORD KEY IS HOLIDAY-NAME
            ALTERNATE KEY IS HOLIDAY-DATE with DUPLICATES
-           ALTERNATE RECORD KEY IS day-key = 
+           ALTERNATE RECORD KEY IS day-key =
                    the-day, the-month, the-year WITH DUPLICATES
            file status is holiday-status.
+      *
+           select holctlfile assign to "holctl"
+           organization is INDEXED
+           access is DYNAMIC
+           RECORD KEY IS ctl-key
+           file status is holctl-status.
+      *
+           select holhistfile assign to "holhist"
+           organization is SEQUENTIAL
+           access is SEQUENTIAL
+           file status is holhist-status.
       *
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
       *
        FD holidaysIX.
       *
@@ -28,73 +39,336 @@
          05 holiday-current-date.
            10 holiday-yyyymmdd     pic x(8).
            10 holiday-hhmmssss     pic x(8).
-           10 holiday-gmtoffset    pic x(5).    
+           10 holiday-gmtoffset    pic x(5).
+         05 holiday-type  PIC X(5).
+         05 holiday-location PIC X(10).
       *
        01 holiday-record-2.
          05 holiday-number-2   PIC 999.
          05 holiday-name-2 pic X(25).
          05 holiday-date-2 pic X(24).
-         05 holiday-current-date-2  pic X(21).               
+         05 holiday-current-date-2  pic X(21).
+      *
+       FD holctlfile.
+      *
+       01 holctl-record.
+         05 ctl-key PIC X(10).
+         05 ctl-next-holiday-number PIC 999.
+      *
+       FD holhistfile.
+      *
+       01 holhist-record.
+         05 hist-op-code PIC X(6).
+         05 hist-event-date PIC X(21).
+         05 hist-old-rec.
+           10 hist-old-id PIC 999.
+           10 hist-old-name PIC X(25).
+           10 hist-old-dt.
+             15 hist-old-wkday PIC X(9).
+             15 hist-old-mon PIC X(9).
+             15 hist-old-day PIC 99.
+             15 hist-old-yr PIC 9(4).
+           10 hist-old-cur-dt PIC X(21).
+           10 hist-old-type PIC X(5).
+           10 hist-old-loc PIC X(10).
+         05 hist-new-rec.
+           10 hist-new-id PIC 999.
+           10 hist-new-name PIC X(25).
+           10 hist-new-dt.
+             15 hist-new-wkday PIC X(9).
+             15 hist-new-mon PIC X(9).
+             15 hist-new-day PIC 99.
+             15 hist-new-yr PIC 9(4).
+           10 hist-new-cur-dt PIC X(21).
+           10 hist-new-type PIC X(5).
+           10 hist-new-loc PIC X(10).
       *
        WORKING-STORAGE SECTION.
       *
-       77 holiday-status pic xx.       
-       77 ws-holiday-number PIC 999 VALUE 0.       
+       77 holiday-status pic xx.
+       77 holctl-status pic xx.
+       77 holhist-status pic xx.
+       77 ws-holiday-number PIC 999 VALUE 0.
        77 ws-dummy  pic x.
        77 holiday-io-msg PIC x(20).
+       77 LIST-HOL-MAX PIC 999 VALUE 500.
+       77 DATE-HOL-MAX PIC 999 VALUE 50.
+       77 WS-DUP-DATE-FOUND PIC X VALUE 'N'.
+         88 DUP-DATE-FOUND VALUE 'Y'.
+         88 DUP-DATE-NOT-FOUND VALUE 'N'.
+      *
+       01 WS-MONTH-TABLE.
+           05 FILLER PIC X(9) VALUE 'JANUARY'.
+           05 FILLER PIC X(9) VALUE 'FEBRUARY'.
+           05 FILLER PIC X(9) VALUE 'MARCH'.
+           05 FILLER PIC X(9) VALUE 'APRIL'.
+           05 FILLER PIC X(9) VALUE 'MAY'.
+           05 FILLER PIC X(9) VALUE 'JUNE'.
+           05 FILLER PIC X(9) VALUE 'JULY'.
+           05 FILLER PIC X(9) VALUE 'AUGUST'.
+           05 FILLER PIC X(9) VALUE 'SEPTEMBER'.
+           05 FILLER PIC X(9) VALUE 'OCTOBER'.
+           05 FILLER PIC X(9) VALUE 'NOVEMBER'.
+           05 FILLER PIC X(9) VALUE 'DECEMBER'.
+       01 WS-MONTH-TABLE-R REDEFINES WS-MONTH-TABLE.
+           05 WS-MONTH-ENTRY PIC X(9) OCCURS 12 TIMES
+               INDEXED BY WS-MONTH-IDX.
+      *
+       01 WS-DOW-TABLE.
+           05 FILLER PIC X(9) VALUE 'MONDAY'.
+           05 FILLER PIC X(9) VALUE 'TUESDAY'.
+           05 FILLER PIC X(9) VALUE 'WEDNESDAY'.
+           05 FILLER PIC X(9) VALUE 'THURSDAY'.
+           05 FILLER PIC X(9) VALUE 'FRIDAY'.
+           05 FILLER PIC X(9) VALUE 'SATURDAY'.
+           05 FILLER PIC X(9) VALUE 'SUNDAY'.
+       01 WS-DOW-TABLE-R REDEFINES WS-DOW-TABLE.
+           05 WS-DOW-ENTRY PIC X(9) OCCURS 7 TIMES.
+      *
+       77 WS-WKDAY-VALID PIC X VALUE 'N'.
+         88 WKDAY-VALID VALUE 'Y'.
+         88 WKDAY-INVALID VALUE 'N'.
+       77 WS-MONTH-NUM PIC 99.
+       77 WS-YYYYMMDD PIC 9(8).
+       77 WS-INTEGER-DATE PIC S9(9) COMP.
+       77 WS-DOW-REMAINDER PIC 9.
+       77 WS-COMPUTED-WKDAY PIC X(9).
+       77 WS-DAY-VALID-SWITCH PIC X VALUE 'N'.
+         88 DAY-VALID VALUE 'Y'.
+         88 DAY-INVALID VALUE 'N'.
+       77 WS-MAX-DAY PIC 99.
+       77 WS-LEAP-YEAR-SWITCH PIC X VALUE 'N'.
+         88 LEAP-YEAR VALUE 'Y'.
+         88 NOT-LEAP-YEAR VALUE 'N'.
+      *
+       01 WS-DAYS-IN-MONTH-TABLE.
+           05 FILLER PIC 99 VALUE 31.
+           05 FILLER PIC 99 VALUE 28.
+           05 FILLER PIC 99 VALUE 31.
+           05 FILLER PIC 99 VALUE 30.
+           05 FILLER PIC 99 VALUE 31.
+           05 FILLER PIC 99 VALUE 30.
+           05 FILLER PIC 99 VALUE 31.
+           05 FILLER PIC 99 VALUE 31.
+           05 FILLER PIC 99 VALUE 30.
+           05 FILLER PIC 99 VALUE 31.
+           05 FILLER PIC 99 VALUE 30.
+           05 FILLER PIC 99 VALUE 31.
+       01 WS-DAYS-IN-MONTH-TABLE-R REDEFINES WS-DAYS-IN-MONTH-TABLE.
+           05 WS-DAYS-IN-MONTH PIC 99 OCCURS 12 TIMES.
+      *
+       77 WS-HOLCTL-OK-SWITCH PIC X VALUE 'N'.
+         88 HOLCTL-OK VALUE 'Y'.
+         88 HOLCTL-FAILED VALUE 'N'.
+       77 WS-HOLHIST-OK-SWITCH PIC X VALUE 'N'.
+         88 HOLHIST-OK VALUE 'Y'.
+         88 HOLHIST-FAILED VALUE 'N'.
       *
        LINKAGE SECTION.
-       01 hol-linkage.   
+       01 hol-linkage.
         03 hol-rec.
-         05 hol-id PIC 999. 
+         05 hol-id PIC 999.
          05 hol-name PIC X(25).
          05 hol-dt.
            10 hol-wkday  PIC X(9).
            10 hol-mon  PIC X(9).
            10 hol-day  PIC 99.
-           10 hol-yr   PIC 9(4).         
-         05 hol-cur-dt PIC x(21).  
+           10 hol-yr   PIC 9(4).
+         05 hol-cur-dt PIC x(21).
+         05 hol-type PIC X(5).
+         05 hol-loc PIC X(10).
         03 hol-io-msg PIC X(20).
       *
-         
-      *     
-       PROCEDURE DIVISION. 
+       01 list-hol-linkage.
+        03 list-hol-count PIC 999.
+        03 list-hol-entries OCCURS 500 TIMES.
+         05 list-hol-id PIC 999.
+         05 list-hol-name PIC X(25).
+         05 list-hol-dt.
+           10 list-hol-wkday  PIC X(9).
+           10 list-hol-mon  PIC X(9).
+           10 list-hol-day  PIC 99.
+           10 list-hol-yr   PIC 9(4).
+         05 list-hol-cur-dt PIC X(21).
+        03 list-hol-io-msg PIC X(20).
+      *
+       01 date-hol-linkage.
+        03 date-hol-day PIC 9(2).
+        03 date-hol-mon PIC X(9).
+        03 date-hol-yr PIC 9(4).
+        03 date-hol-count PIC 999.
+        03 date-hol-entries OCCURS 50 TIMES.
+         05 date-hol-id PIC 999.
+         05 date-hol-name PIC X(25).
+         05 date-hol-dt.
+           10 date-hol-wkday  PIC X(9).
+           10 date-hol-rmon  PIC X(9).
+           10 date-hol-rday  PIC 99.
+           10 date-hol-ryr   PIC 9(4).
+         05 date-hol-cur-dt PIC X(21).
+        03 date-hol-io-msg PIC X(20).
+      *
+       01 export-hol-linkage.
+        03 export-hol-count PIC 999.
+        03 export-hol-entries OCCURS 500 TIMES.
+         05 export-hol-id PIC 999.
+         05 export-hol-name PIC X(25).
+         05 export-hol-dt.
+           10 export-hol-wkday  PIC X(9).
+           10 export-hol-mon  PIC X(9).
+           10 export-hol-day  PIC 99.
+           10 export-hol-yr   PIC 9(4).
+         05 export-hol-cur-dt PIC X(21).
+        03 export-hol-io-msg PIC X(20).
+      *
+       01 type-hol-linkage.
+        03 type-hol-type PIC X(5).
+        03 type-hol-count PIC 999.
+        03 type-hol-entries OCCURS 500 TIMES.
+         05 type-hol-id PIC 999.
+         05 type-hol-name PIC X(25).
+         05 type-hol-dt.
+           10 type-hol-wkday  PIC X(9).
+           10 type-hol-mon  PIC X(9).
+           10 type-hol-day  PIC 99.
+           10 type-hol-yr   PIC 9(4).
+         05 type-hol-cur-dt PIC X(21).
+         05 type-hol-loc PIC X(10).
+        03 type-hol-io-msg PIC X(20).
+      *
+
+      *
+       PROCEDURE DIVISION.
       *
        ENTRY 'postholiday' USING hol-linkage.
            DISPLAY "IN postholiday" UPON SYSERR.
-      *     
-           OPEN OUTPUT holidaysIX.
+      *
+           OPEN I-O holidaysIX.
+           IF holiday-status = "35"
+             OPEN OUTPUT holidaysIX
+             CLOSE holidaysIX
+             OPEN I-O holidaysIX
+           END-IF.
 
-           IF holiday-status NOT = "00"              
+           IF holiday-status NOT = "00"
              DISPLAY"OPEN FAILED: ", holiday-status UPON SYSERR
              PERFORM UPDATE-HOL-IO-MSG
              MOVE holiday-io-msg TO hol-io-msg
            ELSE
              DISPLAY "OPEN SUCCESSFUL: ", holiday-status UPON SYSERR
-             INITIALIZE holiday-record
-             ADD 1 TO ws-holiday-number
-             MOVE FUNCTION current-date TO holiday-current-date
-             MOVE ws-holiday-number TO holiday-number
-             MOVE hol-name TO holiday-name 
-             MOVE hol-dt TO holiday-date
-      *       
-             WRITE holiday-record
-             IF holiday-status not = "00"
-               DISPLAY "WRITE FAILED!: ", holiday-status UPON SYSERR 
-             ELSE             
-               DISPLAY"WRITE SUCCESSFUL!: ", holiday-status UPON SYSERR
-               DISPLAY "Holiday Record: ", holiday-record UPON SYSERR
-               MOVE holiday-number TO hol-id
-               MOVE holiday-current-date TO hol-cur-dt
-               PERFORM UPDATE-HOL-IO-MSG
-               MOVE holiday-io-msg TO hol-io-msg
+             PERFORM CHECK-DUPLICATE-DATE
+             IF DUP-DATE-FOUND
+               DISPLAY "DUPLICATE HOLIDAY DATE!" UPON SYSERR
+               MOVE "DUPLICATE HOL DATE" TO hol-io-msg
+             ELSE
+               PERFORM VALIDATE-HOL-WEEKDAY
+               IF NOT WKDAY-VALID
+                 DISPLAY "WEEKDAY MISMATCH!" UPON SYSERR
+                 MOVE "WEEKDAY MISMATCH" TO hol-io-msg
+               ELSE
+                 INITIALIZE holiday-record
+                 PERFORM GET-NEXT-HOLIDAY-NUMBER
+                 IF HOLCTL-FAILED
+                   DISPLAY "HOLIDAY NUMBER ASSIGNMENT FAILED!"
+                                                           UPON SYSERR
+                   MOVE "HOLCTL FAILURE" TO hol-io-msg
+                 ELSE
+                   MOVE FUNCTION current-date TO holiday-current-date
+                   MOVE hol-name TO holiday-name
+                   MOVE hol-dt TO holiday-date
+                   MOVE hol-type TO holiday-type
+                   MOVE hol-loc TO holiday-location
+      *
+                   WRITE holiday-record
+                   IF holiday-status not = "00"
+                     DISPLAY "WRITE FAILED!: ", holiday-status
+                                                           UPON SYSERR
+                   ELSE
+                     DISPLAY"WRITE SUCCESSFUL!: ", holiday-status
+                                                           UPON SYSERR
+                     DISPLAY "Holiday Record: ", holiday-record
+                                                           UPON SYSERR
+                     MOVE holiday-number TO hol-id
+                     MOVE holiday-current-date TO hol-cur-dt
+                     PERFORM UPDATE-HOL-IO-MSG
+                     MOVE holiday-io-msg TO hol-io-msg
+                   END-IF
+                 END-IF
+               END-IF
              END-IF
-      *       
+      *
              CLOSE HOLIDAYSIX
              DISPLAY "CLOSE STATUS: ", HOLIDAY-STATUS UPON SYSERR
-           END-IF.  
+           END-IF.
       *
            GOBACK.
+      *
+       CHECK-DUPLICATE-DATE.
+           MOVE 'N' TO WS-DUP-DATE-FOUND
+           MOVE hol-day TO the-day
+           MOVE hol-mon TO the-month
+           MOVE hol-yr TO the-year
+           READ holidaysIX KEY IS day-key
+           IF holiday-status = "00"
+             MOVE 'Y' TO WS-DUP-DATE-FOUND
+           ELSE
+             MOVE "00" TO holiday-status
+           END-IF.
+      *
+       VALIDATE-HOL-WEEKDAY.
+           MOVE 'N' TO WS-WKDAY-VALID
+           SET WS-MONTH-IDX TO 1
+           SEARCH WS-MONTH-ENTRY
+             AT END
+               MOVE 0 TO WS-MONTH-NUM
+             WHEN WS-MONTH-ENTRY(WS-MONTH-IDX) = hol-mon
+               SET WS-MONTH-NUM TO WS-MONTH-IDX
+           END-SEARCH.
+           IF WS-MONTH-NUM NOT = 0
+             PERFORM VALIDATE-HOL-DAY-RANGE
+             IF DAY-VALID
+               COMPUTE WS-YYYYMMDD =
+                   hol-yr * 10000 + WS-MONTH-NUM * 100 + hol-day
+               COMPUTE WS-INTEGER-DATE =
+                   FUNCTION INTEGER-OF-DATE(WS-YYYYMMDD)
+               COMPUTE WS-DOW-REMAINDER =
+                   FUNCTION MOD(WS-INTEGER-DATE, 7)
+               IF WS-DOW-REMAINDER = 0
+                 MOVE 7 TO WS-DOW-REMAINDER
+               END-IF
+               MOVE WS-DOW-ENTRY(WS-DOW-REMAINDER) TO WS-COMPUTED-WKDAY
+               IF WS-COMPUTED-WKDAY = hol-wkday
+                 MOVE 'Y' TO WS-WKDAY-VALID
+               END-IF
+             END-IF
+           END-IF.
+      *
+       VALIDATE-HOL-DAY-RANGE.
+           MOVE 'N' TO WS-DAY-VALID-SWITCH
+           MOVE WS-DAYS-IN-MONTH(WS-MONTH-NUM) TO WS-MAX-DAY
+           IF WS-MONTH-NUM = 2
+             PERFORM CHECK-LEAP-YEAR
+             IF LEAP-YEAR
+               MOVE 29 TO WS-MAX-DAY
+             END-IF
+           END-IF
+           IF hol-day >= 1 AND hol-day <= WS-MAX-DAY
+             MOVE 'Y' TO WS-DAY-VALID-SWITCH
+           END-IF.
+      *
+       CHECK-LEAP-YEAR.
+           MOVE 'N' TO WS-LEAP-YEAR-SWITCH
+           IF FUNCTION MOD(hol-yr, 400) = 0
+             MOVE 'Y' TO WS-LEAP-YEAR-SWITCH
+           ELSE
+             IF FUNCTION MOD(hol-yr, 100) = 0
+               MOVE 'N' TO WS-LEAP-YEAR-SWITCH
+             ELSE
+               IF FUNCTION MOD(hol-yr, 4) = 0
+                 MOVE 'Y' TO WS-LEAP-YEAR-SWITCH
+               END-IF
+             END-IF
+           END-IF.
       *
        ENTRY 'getholiday' USING hol-linkage.
            DISPLAY "IN getholiday" UPON SYSERR.
@@ -143,27 +417,48 @@
       *       
              IF holiday-status NOT = "00"
                DISPLAY "READ FAILED!: ", holiday-status UPON SYSERR
-             ELSE                       
+               PERFORM UPDATE-HOL-IO-MSG
+               MOVE HOLIDAY-IO-MSG TO HOL-IO-MSG
+             ELSE
                DISPLAY"READ SUCCESSFUL! ", holiday-status UPON SYSERR
-               MOVE holiday-record TO hol-rec
-               MOVE FUNCTION CURRENT-DATE TO HOLIDAY-CURRENT-DATE
-               REWRITE holiday-record
-      *
-               IF holiday-status NOT = "00"
-                 DISPLAY "REWRITE FAILED: ", holiday-status UPON SYSERR
+               MOVE "PUTHOL" TO hist-op-code
+               MOVE holiday-record TO hist-old-rec
+               PERFORM VALIDATE-HOL-WEEKDAY
+               IF NOT WKDAY-VALID
+                 DISPLAY "WEEKDAY MISMATCH!" UPON SYSERR
+                 MOVE "WEEKDAY MISMATCH" TO hol-io-msg
                ELSE
-                 DISPLAY"REWRITE SUCCESSFUL!: ", holiday-status 
-                                                            UPON SYSERR
-                 MOVE holiday-record TO hol-rec
-               END-IF                         
+                 MOVE hol-name TO holiday-name
+                 MOVE hol-dt TO holiday-date
+                 MOVE hol-type TO holiday-type
+                 MOVE hol-loc TO holiday-location
+                 MOVE FUNCTION CURRENT-DATE TO HOLIDAY-CURRENT-DATE
+                 MOVE holiday-record TO hist-new-rec
+                 PERFORM WRITE-HOL-HISTORY
+                 REWRITE holiday-record
+      *
+                 IF holiday-status NOT = "00"
+                   DISPLAY "REWRITE FAILED: ", holiday-status
+                                                           UPON SYSERR
+                   MOVE "PUTERR" TO hist-op-code
+                   PERFORM WRITE-HOL-HISTORY
+                 ELSE
+                   DISPLAY"REWRITE SUCCESSFUL!: ",
+                     holiday-status UPON SYSERR
+                   MOVE holiday-record TO hol-rec
+                 END-IF
+                 PERFORM UPDATE-HOL-IO-MSG
+                 MOVE HOLIDAY-IO-MSG TO HOL-IO-MSG
+                 IF holiday-status = "00" AND HOLHIST-FAILED
+                   MOVE "HISTORY WRITE FAILED" TO hol-io-msg
+                 END-IF
+               END-IF
              END-IF
-             PERFORM UPDATE-HOL-IO-MSG
-             MOVE HOLIDAY-IO-MSG TO HOL-IO-MSG
-      *       
+      *
              CLOSE holidaysIX
              DISPLAY "CLOSE Status: ", holiday-status UPON SYSERR
            END-IF.
-           
+
            GOBACK.
       *     
        ENTRY 'deleteholiday' USING hol-linkage.
@@ -179,19 +474,28 @@
              READ holidaysIX KEY IS holiday-name
              IF holiday-status NOT = "00"
                DISPLAY "READ FAILED: ", holiday-status UPON SYSERR
-             ELSE 
+             ELSE
                DISPLAY "READ SUCCESSFUL: ", holiday-status UPON SYSERR
-               DELETE holidaysIX RECORD  
+               MOVE "DELHOL" TO hist-op-code
+               MOVE holiday-record TO hist-old-rec
+               INITIALIZE hist-new-rec
+               PERFORM WRITE-HOL-HISTORY
+               DELETE holidaysIX RECORD
                IF holiday-status NOT = "00"
                  DISPLAY "DELETE FAILED!: ", holiday-status UPON SYSERR
-               ELSE   
+                 MOVE "DELERR" TO hist-op-code
+                 PERFORM WRITE-HOL-HISTORY
+               ELSE
                  DISPLAY "DELETE SUCCESSFUL!: ", holiday-status
                                                        UPON SYSERR
                  MOVE HOLIDAY-RECORD TO HOL-REC
                END-IF
-             END-IF 
+             END-IF
              PERFORM UPDATE-HOL-IO-MSG
              MOVE holiday-io-msg TO hol-io-msg
+             IF holiday-status = "00" AND HOLHIST-FAILED
+               MOVE "HISTORY WRITE FAILED" TO hol-io-msg
+             END-IF
       *
              CLOSE holidaysIX
              DISPLAY "CLOSE Status: ", holiday-status UPON SYSERR
@@ -199,7 +503,251 @@
       *     
            GOBACK.
       *
-       UPDATE-HOL-IO-MSG.     
+       ENTRY 'listholidays' USING list-hol-linkage.
+           DISPLAY "IN listholidays" UPON SYSERR.
+      *
+           OPEN INPUT holidaysIX.
+      *
+           IF holiday-status NOT = "00"
+             DISPLAY"OPEN FAILED: ", holiday-status UPON SYSERR
+             PERFORM UPDATE-HOL-IO-MSG
+             MOVE holiday-io-msg TO list-hol-io-msg
+           ELSE
+             DISPLAY "OPEN SUCCESSFUL: ", holiday-status UPON SYSERR
+             MOVE 0 TO list-hol-count
+             MOVE LOW-VALUES TO HOLIDAY-NAME
+             START holidaysIX KEY IS NOT LESS THAN HOLIDAY-NAME
+             IF holiday-status NOT = "00"
+               DISPLAY "START FAILED!: ", holiday-status UPON SYSERR
+             ELSE
+               PERFORM LIST-HOLIDAYS-NEXT
+                 UNTIL holiday-status NOT = "00"
+                    OR list-hol-count >= LIST-HOL-MAX
+               MOVE "00" TO holiday-status
+             END-IF
+             PERFORM UPDATE-HOL-IO-MSG
+             MOVE holiday-io-msg TO list-hol-io-msg
+      *
+             CLOSE holidaysIX
+             DISPLAY "CLOSE STATUS: ", HOLIDAY-STATUS UPON SYSERR
+           END-IF.
+      *
+           GOBACK.
+      *
+       LIST-HOLIDAYS-NEXT.
+           READ holidaysIX NEXT RECORD
+             AT END
+               MOVE "10" TO holiday-status
+             NOT AT END
+               ADD 1 TO list-hol-count
+               MOVE holiday-number TO list-hol-id(list-hol-count)
+               MOVE holiday-name TO list-hol-name(list-hol-count)
+               MOVE holiday-date TO list-hol-dt(list-hol-count)
+               MOVE holiday-current-date
+                 TO list-hol-cur-dt(list-hol-count)
+           END-READ.
+      *
+       ENTRY 'getholidaybydate' USING date-hol-linkage.
+           DISPLAY "IN getholidaybydate" UPON SYSERR.
+      *
+           OPEN INPUT holidaysIX.
+      *
+           IF holiday-status NOT = "00"
+             DISPLAY"OPEN FAILED: ", holiday-status UPON SYSERR
+             PERFORM UPDATE-HOL-IO-MSG
+             MOVE holiday-io-msg TO date-hol-io-msg
+           ELSE
+             DISPLAY "OPEN SUCCESSFUL: ", holiday-status UPON SYSERR
+             MOVE 0 TO date-hol-count
+             MOVE date-hol-day TO the-day
+             MOVE date-hol-mon TO the-month
+             MOVE date-hol-yr TO the-year
+             READ holidaysIX KEY IS day-key
+             IF holiday-status NOT = "00"
+               DISPLAY "READ FAILED!" UPON SYSERR
+             ELSE
+               DISPLAY "READ SUCCESSFUL!" UPON SYSERR
+               PERFORM GET-DATE-HOL-COLLECT
+                 UNTIL holiday-status NOT = "00"
+                    OR date-hol-count >= DATE-HOL-MAX
+               MOVE "00" TO holiday-status
+             END-IF
+             PERFORM UPDATE-HOL-IO-MSG
+             MOVE holiday-io-msg TO date-hol-io-msg
+      *
+             CLOSE holidaysIX
+             DISPLAY "CLOSE Status: ", holiday-status UPON SYSERR
+           END-IF.
+      *
+           GOBACK.
+      *
+       GET-DATE-HOL-COLLECT.
+           ADD 1 TO date-hol-count
+           MOVE holiday-number TO date-hol-id(date-hol-count)
+           MOVE holiday-name TO date-hol-name(date-hol-count)
+           MOVE holiday-date TO date-hol-dt(date-hol-count)
+           MOVE holiday-current-date
+               TO date-hol-cur-dt(date-hol-count)
+           READ holidaysIX NEXT RECORD
+             AT END
+               MOVE "10" TO holiday-status
+           END-READ
+           IF holiday-status = "00"
+             IF the-day NOT = date-hol-day
+                OR the-month NOT = date-hol-mon
+                OR the-year NOT = date-hol-yr
+               MOVE "10" TO holiday-status
+             END-IF
+           END-IF.
+      *
+       ENTRY 'exportholidays' USING export-hol-linkage.
+           DISPLAY "IN exportholidays" UPON SYSERR.
+      *
+           OPEN INPUT holidaysIX.
+      *
+           IF holiday-status NOT = "00"
+             DISPLAY"OPEN FAILED: ", holiday-status UPON SYSERR
+             PERFORM UPDATE-HOL-IO-MSG
+             MOVE holiday-io-msg TO export-hol-io-msg
+           ELSE
+             DISPLAY "OPEN SUCCESSFUL: ", holiday-status UPON SYSERR
+             MOVE 0 TO export-hol-count
+             MOVE LOW-VALUES TO HOLIDAY-DATE
+             START holidaysIX KEY IS NOT LESS THAN HOLIDAY-DATE
+             IF holiday-status NOT = "00"
+               DISPLAY "START FAILED!: ", holiday-status UPON SYSERR
+             ELSE
+               PERFORM EXPORT-HOLIDAYS-NEXT
+                 UNTIL holiday-status NOT = "00"
+                    OR export-hol-count >= LIST-HOL-MAX
+               MOVE "00" TO holiday-status
+             END-IF
+             PERFORM UPDATE-HOL-IO-MSG
+             MOVE holiday-io-msg TO export-hol-io-msg
+      *
+             CLOSE holidaysIX
+             DISPLAY "CLOSE STATUS: ", HOLIDAY-STATUS UPON SYSERR
+           END-IF.
+      *
+           GOBACK.
+      *
+       EXPORT-HOLIDAYS-NEXT.
+           READ holidaysIX NEXT RECORD
+             AT END
+               MOVE "10" TO holiday-status
+             NOT AT END
+               ADD 1 TO export-hol-count
+               MOVE holiday-number TO export-hol-id(export-hol-count)
+               MOVE holiday-name TO export-hol-name(export-hol-count)
+               MOVE holiday-date TO export-hol-dt(export-hol-count)
+               MOVE holiday-current-date
+                 TO export-hol-cur-dt(export-hol-count)
+           END-READ.
+      *
+       ENTRY 'listholidaysbytype' USING type-hol-linkage.
+           DISPLAY "IN listholidaysbytype" UPON SYSERR.
+      *
+           OPEN INPUT holidaysIX.
+      *
+           IF holiday-status NOT = "00"
+             DISPLAY"OPEN FAILED: ", holiday-status UPON SYSERR
+             PERFORM UPDATE-HOL-IO-MSG
+             MOVE holiday-io-msg TO type-hol-io-msg
+           ELSE
+             DISPLAY "OPEN SUCCESSFUL: ", holiday-status UPON SYSERR
+             MOVE 0 TO type-hol-count
+             MOVE LOW-VALUES TO HOLIDAY-NAME
+             START holidaysIX KEY IS NOT LESS THAN HOLIDAY-NAME
+             IF holiday-status NOT = "00"
+               DISPLAY "START FAILED!: ", holiday-status UPON SYSERR
+             ELSE
+               PERFORM LIST-HOL-BY-TYPE-NEXT
+                 UNTIL holiday-status NOT = "00"
+                    OR type-hol-count >= LIST-HOL-MAX
+               MOVE "00" TO holiday-status
+             END-IF
+             PERFORM UPDATE-HOL-IO-MSG
+             MOVE holiday-io-msg TO type-hol-io-msg
+      *
+             CLOSE holidaysIX
+             DISPLAY "CLOSE STATUS: ", HOLIDAY-STATUS UPON SYSERR
+           END-IF.
+      *
+           GOBACK.
+      *
+       LIST-HOL-BY-TYPE-NEXT.
+           READ holidaysIX NEXT RECORD
+             AT END
+               MOVE "10" TO holiday-status
+             NOT AT END
+               IF holiday-type = type-hol-type
+                 ADD 1 TO type-hol-count
+                 MOVE holiday-number TO type-hol-id(type-hol-count)
+                 MOVE holiday-name TO type-hol-name(type-hol-count)
+                 MOVE holiday-date TO type-hol-dt(type-hol-count)
+                 MOVE holiday-current-date
+                   TO type-hol-cur-dt(type-hol-count)
+                 MOVE holiday-location TO type-hol-loc(type-hol-count)
+               END-IF
+           END-READ.
+      *
+       GET-NEXT-HOLIDAY-NUMBER.
+           MOVE 'N' TO WS-HOLCTL-OK-SWITCH
+           OPEN I-O holctlfile
+           IF holctl-status = "35"
+             OPEN OUTPUT holctlfile
+             CLOSE holctlfile
+             OPEN I-O holctlfile
+           END-IF
+           IF holctl-status NOT = "00"
+             DISPLAY "HOLCTL OPEN FAILED: ", holctl-status
+                                                     UPON SYSERR
+           ELSE
+             MOVE "HOLSEQ" TO ctl-key
+             READ holctlfile KEY IS ctl-key
+             IF holctl-status NOT = "00"
+               MOVE 0 TO ctl-next-holiday-number
+               ADD 1 TO ctl-next-holiday-number
+               WRITE holctl-record
+             ELSE
+               ADD 1 TO ctl-next-holiday-number
+               REWRITE holctl-record
+             END-IF
+             IF holctl-status NOT = "00"
+               DISPLAY "HOLCTL WRITE FAILED: ", holctl-status
+                                                     UPON SYSERR
+             ELSE
+               MOVE 'Y' TO WS-HOLCTL-OK-SWITCH
+               MOVE ctl-next-holiday-number TO ws-holiday-number
+               MOVE ws-holiday-number TO holiday-number
+             END-IF
+             CLOSE holctlfile
+           END-IF.
+      *
+       WRITE-HOL-HISTORY.
+           MOVE 'N' TO WS-HOLHIST-OK-SWITCH
+           OPEN EXTEND holhistfile
+           IF holhist-status = "35"
+             OPEN OUTPUT holhistfile
+             CLOSE holhistfile
+             OPEN EXTEND holhistfile
+           END-IF
+           IF holhist-status NOT = "00"
+             DISPLAY "HOLHIST OPEN FAILED: ", holhist-status
+                                                     UPON SYSERR
+           ELSE
+             MOVE FUNCTION CURRENT-DATE TO hist-event-date
+             WRITE holhist-record
+             IF holhist-status NOT = "00"
+               DISPLAY "HOLHIST WRITE FAILED: ", holhist-status
+                                                     UPON SYSERR
+             ELSE
+               MOVE 'Y' TO WS-HOLHIST-OK-SWITCH
+             END-IF
+             CLOSE holhistfile
+           END-IF.
+      *
+       UPDATE-HOL-IO-MSG.
            INITIALIZE hol-io-msg.
            STRING "HOLIDAY-STATUS:" DELIMITED BY SIZE, 
                    holiday-status DELIMITED BY SIZE, 
