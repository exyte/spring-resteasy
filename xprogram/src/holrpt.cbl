@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  'holrpt'.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+           select holidaysIX assign to "holidaysIX"
+           organization is INDEXED
+           access is DYNAMIC
+           RECORD KEY IS HOLIDAY-NAME
+           ALTERNATE KEY IS HOLIDAY-DATE with DUPLICATES
+           ALTERNATE RECORD KEY IS day-key =
+                   the-day, the-month, the-year WITH DUPLICATES
+           file status is holiday-status.
+      *
+           select holrptfile assign to "holrpt"
+           organization is LINE SEQUENTIAL
+           file status is holrpt-status.
+      *
+           select sort-work-file assign to "holsortwk".
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD holidaysIX.
+      *
+       01 holiday-record.
+         05 holiday-number  PIC 999.
+         05 holiday-name PIC X(25).
+         05 holiday-date.
+             10 week-day  PIC X(9).
+             10 the-month pic X(9).
+             10 the-day   pic 99.
+             10 the-year  pic XXXX.
+         05 holiday-current-date.
+           10 holiday-yyyymmdd     pic x(8).
+           10 holiday-hhmmssss     pic x(8).
+           10 holiday-gmtoffset    pic x(5).
+         05 holiday-type  PIC X(5).
+         05 holiday-location PIC X(10).
+      *
+       FD holrptfile.
+      *
+       01 rpt-line PIC X(80).
+      *
+       SD sort-work-file.
+      *
+       01 sort-record.
+         05 sort-year            PIC X(4).
+         05 sort-month-num       PIC 99.
+         05 sort-day             PIC 99.
+         05 sort-holiday-number  PIC 999.
+         05 sort-holiday-name    PIC X(25).
+         05 sort-week-day        PIC X(9).
+         05 sort-the-month       PIC X(9).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77 holiday-status pic xx.
+       77 holrpt-status pic xx.
+       77 ws-eof-switch PIC X VALUE 'N'.
+         88 holidays-eof VALUE 'Y'.
+         88 holidays-not-eof VALUE 'N'.
+       77 ws-sort-switch PIC X VALUE 'N'.
+         88 sort-eof VALUE 'Y'.
+         88 sort-not-eof VALUE 'N'.
+       77 ws-open-switch PIC X VALUE 'N'.
+         88 files-open VALUE 'Y'.
+       77 ws-line-count PIC 99 VALUE 99.
+       77 ws-page-count PIC 999 VALUE 0.
+       77 LINES-PER-PAGE PIC 99 VALUE 55.
+       77 ws-holiday-count PIC 999 VALUE 0.
+       77 ws-month-num PIC 99.
+      *
+       01 WS-MONTH-TABLE.
+           05 FILLER PIC X(9) VALUE 'JANUARY'.
+           05 FILLER PIC X(9) VALUE 'FEBRUARY'.
+           05 FILLER PIC X(9) VALUE 'MARCH'.
+           05 FILLER PIC X(9) VALUE 'APRIL'.
+           05 FILLER PIC X(9) VALUE 'MAY'.
+           05 FILLER PIC X(9) VALUE 'JUNE'.
+           05 FILLER PIC X(9) VALUE 'JULY'.
+           05 FILLER PIC X(9) VALUE 'AUGUST'.
+           05 FILLER PIC X(9) VALUE 'SEPTEMBER'.
+           05 FILLER PIC X(9) VALUE 'OCTOBER'.
+           05 FILLER PIC X(9) VALUE 'NOVEMBER'.
+           05 FILLER PIC X(9) VALUE 'DECEMBER'.
+       01 WS-MONTH-TABLE-R REDEFINES WS-MONTH-TABLE.
+           05 WS-MONTH-ENTRY PIC X(9) OCCURS 12 TIMES
+               INDEXED BY WS-MONTH-IDX.
+      *
+       01 rpt-heading-1.
+         05 FILLER PIC X(1)  VALUE SPACE.
+         05 FILLER PIC X(30) VALUE 'ANNUAL HOLIDAY CALENDAR REPORT'.
+         05 FILLER PIC X(39) VALUE SPACES.
+         05 FILLER PIC X(5)  VALUE 'PAGE '.
+         05 rpt-page-no PIC ZZ9.
+      *
+       01 rpt-heading-2.
+         05 FILLER PIC X(1)  VALUE SPACE.
+         05 FILLER PIC X(25) VALUE 'HOLIDAY NAME'.
+         05 FILLER PIC X(11) VALUE 'DAY OF WEEK'.
+         05 FILLER PIC X(15) VALUE 'DATE'.
+         05 FILLER PIC X(4)  VALUE 'ID'.
+      *
+       01 rpt-detail-line.
+         05 FILLER PIC X(1)  VALUE SPACE.
+         05 rpt-name         PIC X(25).
+         05 FILLER PIC X(1)  VALUE SPACE.
+         05 rpt-wkday        PIC X(10).
+         05 rpt-month        PIC X(10).
+         05 rpt-day          PIC Z9.
+         05 FILLER PIC X(1)  VALUE '/'.
+         05 rpt-year         PIC X(4).
+         05 FILLER PIC X(4)  VALUE SPACES.
+         05 rpt-id           PIC ZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAINLINE.
+           PERFORM INITIALIZE-REPORT.
+           IF NOT holidays-eof
+             SORT sort-work-file
+               ON ASCENDING KEY sort-year sort-month-num sort-day
+               INPUT PROCEDURE IS RELEASE-HOLIDAYS
+               OUTPUT PROCEDURE IS PRINT-SORTED-HOLIDAYS
+           END-IF.
+           PERFORM TERMINATE-REPORT.
+           STOP RUN.
+      *
+       INITIALIZE-REPORT.
+           OPEN INPUT holidaysIX.
+           IF holiday-status NOT = "00"
+             DISPLAY "HOLIDAYSIX OPEN FAILED: ", holiday-status
+                                                     UPON SYSERR
+             SET holidays-eof TO TRUE
+           ELSE
+             OPEN OUTPUT holrptfile
+             SET files-open TO TRUE
+           END-IF.
+      *
+      * Browsing holiday-date (or day-key) sorts by weekday/month
+      * name text, not by calendar order, so every holiday is staged
+      * through sort-work-file and re-keyed on a true YYYY-MM-DD
+      * order before printing.
+      *
+       RELEASE-HOLIDAYS.
+           MOVE LOW-VALUES TO HOLIDAY-NAME
+           START holidaysIX KEY IS NOT LESS THAN HOLIDAY-NAME
+           IF holiday-status NOT = "00"
+             DISPLAY "HOLIDAYSIX START FAILED: ", holiday-status
+                                                     UPON SYSERR
+           ELSE
+             PERFORM RELEASE-ONE-HOLIDAY
+               UNTIL holiday-status NOT = "00"
+           END-IF.
+      *
+       RELEASE-ONE-HOLIDAY.
+           READ holidaysIX NEXT RECORD
+             AT END
+               MOVE "10" TO holiday-status
+             NOT AT END
+               PERFORM LOOKUP-MONTH-NUMBER
+               MOVE the-year TO sort-year
+               MOVE ws-month-num TO sort-month-num
+               MOVE the-day TO sort-day
+               MOVE holiday-number TO sort-holiday-number
+               MOVE holiday-name TO sort-holiday-name
+               MOVE week-day TO sort-week-day
+               MOVE the-month TO sort-the-month
+               RELEASE sort-record
+           END-READ.
+      *
+       LOOKUP-MONTH-NUMBER.
+           SET WS-MONTH-IDX TO 1
+           SEARCH WS-MONTH-ENTRY
+             AT END
+               MOVE 0 TO ws-month-num
+             WHEN WS-MONTH-ENTRY(WS-MONTH-IDX) = the-month
+               SET ws-month-num TO WS-MONTH-IDX
+           END-SEARCH.
+      *
+       PRINT-SORTED-HOLIDAYS.
+           PERFORM RETURN-SORTED-HOLIDAY
+             UNTIL sort-eof.
+      *
+       RETURN-SORTED-HOLIDAY.
+           RETURN sort-work-file
+             AT END
+               SET sort-eof TO TRUE
+             NOT AT END
+               ADD 1 TO ws-holiday-count
+               IF ws-line-count > LINES-PER-PAGE
+                 PERFORM PRINT-HEADINGS
+               END-IF
+               PERFORM PRINT-DETAIL-LINE
+           END-RETURN.
+      *
+       PRINT-HEADINGS.
+           ADD 1 TO ws-page-count.
+           MOVE ws-page-count TO rpt-page-no.
+           IF ws-page-count > 1
+             WRITE rpt-line FROM SPACES
+             WRITE rpt-line FROM SPACES
+           END-IF.
+           WRITE rpt-line FROM rpt-heading-1.
+           WRITE rpt-line FROM SPACES.
+           WRITE rpt-line FROM rpt-heading-2.
+           WRITE rpt-line FROM SPACES.
+           MOVE 4 TO ws-line-count.
+      *
+       PRINT-DETAIL-LINE.
+           MOVE sort-holiday-name TO rpt-name.
+           MOVE sort-week-day TO rpt-wkday.
+           MOVE sort-the-month TO rpt-month.
+           MOVE sort-day TO rpt-day.
+           MOVE sort-year TO rpt-year.
+           MOVE sort-holiday-number TO rpt-id.
+           WRITE rpt-line FROM rpt-detail-line.
+           ADD 1 TO ws-line-count.
+      *
+       TERMINATE-REPORT.
+           IF files-open
+             CLOSE holidaysIX
+             CLOSE holrptfile
+           END-IF.
+           DISPLAY "HOLRPT: ", ws-holiday-count,
+                                " HOLIDAYS PRINTED" UPON SYSOUT.
